@@ -14,91 +14,503 @@
       * Output file: price.dat     This file will contain price records.
       *
       * inv.dat:
-      *A B                    C   D   
-      * A=item number, B=item description, C=unused, D=item cost
+      *A B                    C    D
+      * A=item number, B=item description, C=item category, D=item cost
       *
       * price.dat:
       *A B                    C   D     E    F
       * A=item number, B=item description, C=unused, D=item price,
       * E=unused, F=current date
+      *
+      * margin.dat:
+      *A   B
+      * A=item category, B=profit margin percent for that category
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INV ASSIGN TO 'inv.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
+      * price.dat is an indexed (KSDS-style) file keyed on item number
+      * so other programs can read directly for an item's current
+      * price instead of scanning the whole file. It must already
+      * exist (even empty) the first time PRICE-GEN runs against it.
            SELECT PRICE ASSIGN TO 'price.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRICE-ITEM-NUM
+           FILE STATUS IS WS-PRICE-STATUS.
+           SELECT OPTIONAL MARGIN ASSIGN TO 'margin.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPT-RPT ASSIGN TO 'except.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-CARD ASSIGN TO 'pricegen.par'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO 'price-audit.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * price-history.dat keeps the full, append-only run-by-run record
+      * that price.dat used to be, since price.dat itself now only
+      * holds the latest price per item (see FILE-CONTROL entry above).
+      * PRICE-TREND reads this file to show how a price moved over time.
+           SELECT HISTORY ASSIGN TO 'price-history.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * pricegen.ckpt bookmarks the item number of the last record
+      * fully priced and written, so a rerun after an abend can skip
+      * past the items a prior run already finished instead of
+      * duplicating them in price-history.dat. Keying off the item
+      * number (instead of a WS-INV-TABLE slot position) keeps the
+      * bookmark valid even though the table is rebuilt fresh from
+      * inv.dat every run and INV-MAINT additions/deletions can shift
+      * where a given item number lands in that table.
+           SELECT OPTIONAL CKPT ASSIGN TO 'pricegen.ckpt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INV.
-       01 INV-FILE.
-           05 INV-ITEM-NUM                     PIC 9(2).
-           05 INV-ITEM-DESC                    PIC X(20).
-           05 UNUSED                           PIC X(4).
-           05 INV-ITEM-COST                    PIC 9(4).
+           COPY invrec.
        FD PRICE.
-       01 PRICE-FILE.
-           05 PRICE-ITEM-NUM                   PIC 9(2).
-           05 PRICE-ITEM-DESC                  PIC X(20).
-           05 UNUSED                           PIC X(3).
-           05 PRICE-ITEM-COST                  PIC 9(5).
-           05 UNUSED                           PIC X(5).
-           05 PRICE-CURRENT-DATE               PIC 9(8).
+           COPY pricerec.
+       FD MARGIN.
+       01 MARGIN-FILE.
+           05 MARGIN-ITEM-CAT                  PIC X(4).
+           05 MARGIN-PCT                       PIC 9(2).
+       FD EXCEPT-RPT.
+       01 EXCEPT-LINE                          PIC X(80).
+      ******************************************************************
+      * pricegen.par: an optional parameter card that lets PRICE-GEN
+      * run unattended in batch. When RUN-MODE is 'B' the date on the
+      * card is used and the interactive ACCEPT prompt is skipped.
+      * Column A=run mode (B=batch, I=interactive), B=current date.
+      ******************************************************************
+       FD PARM-CARD.
+       01 PARM-CARD-REC.
+           05 PARM-RUN-MODE                    PIC X(1).
+           05 PARM-DATE                        PIC 9(8).
+      ******************************************************************
+      * price-audit.dat: one summary record appended per PRICE-GEN run
+      * so a bad price can later be traced back to the run that
+      * produced it.
+      ******************************************************************
+       FD AUDIT-LOG.
+           COPY auditrec.
+       FD HISTORY.
+           COPY pricerec
+               REPLACING PRICE-FILE         BY HISTORY-FILE
+                         PRICE-ITEM-NUM     BY HIST-ITEM-NUM
+                         PRICE-ITEM-DESC    BY HIST-ITEM-DESC
+                         PRICE-ITEM-COST    BY HIST-ITEM-COST
+                         PRICE-CURRENT-DATE BY HIST-CURRENT-DATE.
+       FD CKPT.
+       01 CKPT-REC.
+      ******************************************************************
+      * CKPT-HAS-CHECKPOINT is a dedicated flag rather than treating
+      * item number zero as "no checkpoint" - item 00 is a legal
+      * INV-ITEM-NUM value, so overloading zero as the sentinel would
+      * make a checkpoint bookmarking item 00 indistinguishable from
+      * no checkpoint at all, and the rerun would wrongly restart from
+      * the beginning.
+      ******************************************************************
+           05 CKPT-HAS-CHECKPOINT               PIC X(1).
+           05 CKPT-LAST-ITEM-NUM                PIC 9(2).
        WORKING-STORAGE SECTION.
        01 WS-INV.
            05 WS-INV-ITEM-NUM                  PIC 9(2).
            05 WS-INV-ITEM-DESC                 PIC X(20).
-           05 WS-UNUSED                        PIC X(4).
-           05 WS-INV-ITEM-COST                 PIC 9(4).
+           05 WS-INV-ITEM-CAT                  PIC X(4).
+           05 WS-INV-ITEM-COST                 PIC 9(4)V99.
        01 WS-EOF                               PIC A(1).
        01 WS-PROFIT-MARGIN                     PIC 9(2) VALUE 27.
+      ******************************************************************
+      * Per-category margin table, loaded from margin.dat at start-up.
+      * WS-INV-ITEM-CAT is looked up here for each item; if the category
+      * is blank or has no entry in margin.dat, WS-PROFIT-MARGIN (the
+      * shop-wide default above) is used instead.
+      ******************************************************************
+       01 WS-MARGIN-EOF                        PIC A(1) VALUE 'F'.
+       01 WS-MARGIN-COUNT                      PIC 9(2) VALUE ZERO.
+       01 WS-MARGIN-TABLE.
+           05 WS-MARGIN-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-MARGIN-IDX.
+               10 WS-MARGIN-CAT                PIC X(4).
+               10 WS-MARGIN-RATE               PIC 9(2).
+       01 WS-LOOKUP-MARGIN                     PIC 9(2).
+       01 WS-LOOKUP-FOUND                      PIC A(1).
+      ******************************************************************
+      * This section holds the validated, de-duplicated inventory
+      * records built by the validation pass below. The pricing loop
+      * prices from this table instead of re-reading inv.dat, so bad
+      * or duplicate records never reach price.dat.
+      ******************************************************************
+       01 WS-VALID-COUNT                       PIC 9(2) VALUE ZERO.
+       01 WS-INV-TABLE.
+           05 WS-INV-ENTRY OCCURS 99 TIMES
+                           INDEXED BY WS-INV-IDX.
+               10 WS-TBL-ITEM-NUM               PIC 9(2).
+               10 WS-TBL-ITEM-DESC               PIC X(20).
+               10 WS-TBL-ITEM-CAT                PIC X(4).
+               10 WS-TBL-ITEM-COST               PIC 9(4)V99.
+       01 WS-REC-VALID                         PIC A(1).
+       01 WS-DUP-FOUND                         PIC A(1).
+       01 WS-EXCEPT-COUNT                      PIC 9(4) VALUE ZERO.
+      ******************************************************************
+      * WS-MARGIN-EXCEPT-COUNT is kept separate from WS-EXCEPT-COUNT so
+      * a margin.dat category rejection is never confused with an
+      * inv.dat record rejection - they are written to the same
+      * except.rpt but audited (and reported by PRICE-RECON) as two
+      * distinct counts.
+      ******************************************************************
+       01 WS-MARGIN-EXCEPT-COUNT               PIC 9(4) VALUE ZERO.
+       01 WS-EXCEPT-REASON                     PIC X(25).
+       01 WS-PARM-EOF                          PIC A(1) VALUE 'F'.
+       01 WS-PRICE-STATUS                      PIC X(2).
+       01 WS-INV-READ-COUNT                    PIC 9(4) VALUE ZERO.
+       01 WS-CKPT-EOF                          PIC A(1) VALUE 'F'.
+       01 WS-HAS-CHECKPOINT                    PIC A(1) VALUE 'N'.
+       01 WS-RESTART-ITEM-NUM                  PIC 9(2) VALUE ZERO.
+       01 WS-START-IDX                         PIC 9(2) VALUE 1.
+       01 WS-RESUME-FOUND                      PIC A(1) VALUE 'N'.
+       01 WS-BATCH-MODE                        PIC A(1) VALUE 'N'.
+       01 WS-RUN-WRITE-COUNT                   PIC 9(4) VALUE ZERO.
+       01 WS-EXPECTED-WRITE-COUNT              PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
       ******************************************************************
       * This section opens the two input and output files for use.
            OPEN INPUT INV.
-           OPEN EXTEND PRICE.
+           OPEN I-O PRICE.
+           IF WS-PRICE-STATUS NOT = "00"
+               DISPLAY "ERROR: price.dat could not be opened (status "
+                   WS-PRICE-STATUS "). It must exist, even empty, "
+                   "before PRICE-GEN runs."
+               STOP RUN
+           END-IF
+           OPEN EXTEND HISTORY.
       ******************************************************************
+      * except.rpt is opened here, before the margin table loads, so a
+      * bad margin.dat row (see 0210-VALIDATE-MARGIN-RECORD below) can
+      * be logged to the same exception report as a bad inv.dat row.
       ******************************************************************
-      * This section gets the current date from the user and displays
-      * a simple header.
+           OPEN OUTPUT EXCEPT-RPT
+           MOVE "ITEM VALIDATION EXCEPTION REPORT" TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           MOVE "NUM DESCRIPTION           REASON" TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           MOVE "--------------------------------" TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
       ******************************************************************
-           DISPLAY "Please enter today's date:             MMDDYYYY"
-           ACCEPT PRICE-CURRENT-DATE
-               LINE 1 COL 28.
+      * This section loads the per-category margin table from
+      * margin.dat. If margin.dat is missing or empty the table stays
+      * empty and every item falls back to WS-PROFIT-MARGIN. A row
+      * whose MARGIN-PCT is not a valid percentage (non-numeric or
+      * >= 100, which would divide by zero or go negative when the
+      * pricing COMPUTE marks cost up) is rejected to except.rpt and
+      * left out of the table, the same way a bad inv.dat row is.
+      ******************************************************************
+           OPEN INPUT MARGIN
+           PERFORM UNTIL WS-MARGIN-EOF = 'T'
+               READ MARGIN
+                   AT END MOVE 'T' TO WS-MARGIN-EOF
+                   NOT AT END PERFORM 0210-VALIDATE-MARGIN-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MARGIN.
+      ******************************************************************
+      * This section validates every inv.dat record before any pricing
+      * happens. Zero cost, non-numeric cost, and duplicate item
+      * numbers are written to except.rpt and left out of WS-INV-TABLE
+      * so they never flow through to price.dat.
+      ******************************************************************
+           PERFORM UNTIL WS-EOF = 'T'
+               READ INV INTO WS-INV
+               AT END MOVE 'T' TO WS-EOF
+               NOT AT END ADD 1 TO WS-INV-READ-COUNT
+                   PERFORM 0300-VALIDATE-INV-RECORD
+               END-READ
+           END-PERFORM
+           IF WS-EXCEPT-COUNT = ZERO AND WS-MARGIN-EXCEPT-COUNT = ZERO
+               MOVE "NO EXCEPTIONS FOUND" TO EXCEPT-LINE
+               WRITE EXCEPT-LINE
+           END-IF
+           CLOSE EXCEPT-RPT
+           CLOSE INV.
+      ******************************************************************
+      * This section gets the current date either from an optional
+      * pricegen.par parameter card (unattended/batch mode) or, if no
+      * card is supplied or it is not marked for batch, falls back to
+      * the interactive ACCEPT prompt.
+      ******************************************************************
+           OPEN INPUT PARM-CARD
+           READ PARM-CARD
+               AT END MOVE 'T' TO WS-PARM-EOF
+           END-READ
+           CLOSE PARM-CARD
+           IF WS-PARM-EOF = 'T' OR PARM-RUN-MODE NOT = 'B'
+               DISPLAY "Please enter today's date:             MMDDYYYY"
+               ACCEPT PRICE-CURRENT-DATE
+                   LINE 1 COL 28
+           ELSE
+               MOVE PARM-DATE TO PRICE-CURRENT-DATE
+               MOVE 'Y' TO WS-BATCH-MODE
+               DISPLAY "Batch mode - date from pricegen.par: "
+                   PRICE-CURRENT-DATE
+           END-IF
            DISPLAY "##Description            Cost      Today"
                LINE 2 COL 1.
            DISPLAY "-------------------------------------------"
                LINE 3 COL 1.
            DISPLAY " ".
       ******************************************************************
-      * This section reads in records from the inv.dat file, moves the 
-      * item number and description over to the price variables, 
-      * calculates the new prices, and saves the price records to file.
+      * This section reads pricegen.ckpt, if present, to find the item
+      * number a prior run last finished pricing, so this run resumes
+      * after it instead of re-appending duplicate history. The
+      * bookmark is looked up by item number (not table slot) in
+      * WS-INV-TABLE, since that table is rebuilt fresh from inv.dat
+      * every run and an INV-MAINT add/delete can shift where a given
+      * item number lands in it. If the bookmarked item number is no
+      * longer in the table (e.g. it was deleted since the last run),
+      * pricing restarts from the beginning rather than risk skipping
+      * an item that was never actually priced.
       ******************************************************************
-           PERFORM UNTIL WS-EOF='T'
-               READ INV INTO WS-INV
-               AT END MOVE 'T' TO WS-EOF
-               NOT AT END MOVE WS-INV-ITEM-NUM TO PRICE-ITEM-NUM
-                   MOVE WS-INV-ITEM-DESC TO PRICE-ITEM-DESC
-                   COMPUTE PRICE-ITEM-COST = (100 / (100 -
-                           WS-PROFIT-MARGIN)) * WS-INV-ITEM-COST
-                   DISPLAY PRICE-FILE
-                   WRITE PRICE-FILE
-                   END-WRITE
-               END-READ
-           END-PERFORM
+           OPEN INPUT CKPT
+           READ CKPT
+               AT END MOVE 'T' TO WS-CKPT-EOF
+               NOT AT END MOVE CKPT-HAS-CHECKPOINT TO WS-HAS-CHECKPOINT
+                   MOVE CKPT-LAST-ITEM-NUM TO WS-RESTART-ITEM-NUM
+           END-READ
+           CLOSE CKPT
+           MOVE 1 TO WS-START-IDX
+           IF WS-CKPT-EOF NOT = 'T' AND WS-HAS-CHECKPOINT = 'Y'
+               MOVE 'N' TO WS-RESUME-FOUND
+               PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                       UNTIL WS-INV-IDX > WS-VALID-COUNT
+                          OR WS-RESUME-FOUND = 'Y'
+                   IF WS-TBL-ITEM-NUM(WS-INV-IDX) = WS-RESTART-ITEM-NUM
+                       COMPUTE WS-START-IDX = WS-INV-IDX + 1
+                       MOVE 'Y' TO WS-RESUME-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
       ******************************************************************
-      * This section closes the input and output files.
+      * This section prices every validated record in WS-INV-TABLE,
+      * moves the item number and description over to the price
+      * variables, calculates the new prices, and saves the price
+      * records to file. The item number just finished is bookmarked
+      * in pricegen.ckpt after every single item, so an abend between
+      * any two items never leaves more than the in-flight item
+      * unaccounted for on rerun.
+      ******************************************************************
+           PERFORM VARYING WS-INV-IDX FROM WS-START-IDX BY 1
+                   UNTIL WS-INV-IDX > WS-VALID-COUNT
+               MOVE WS-TBL-ITEM-NUM(WS-INV-IDX) TO PRICE-ITEM-NUM
+               MOVE WS-TBL-ITEM-DESC(WS-INV-IDX) TO PRICE-ITEM-DESC
+               MOVE WS-TBL-ITEM-CAT(WS-INV-IDX) TO WS-INV-ITEM-CAT
+               PERFORM 0200-LOOKUP-MARGIN
+               COMPUTE PRICE-ITEM-COST = (100 / (100 -
+                       WS-LOOKUP-MARGIN)) * WS-TBL-ITEM-COST(WS-INV-IDX)
+               DISPLAY PRICE-FILE
+               WRITE PRICE-FILE
+                   INVALID KEY REWRITE PRICE-FILE
+               END-WRITE
+      ******************************************************************
+      * WS-RUN-WRITE-COUNT (and the price-history.dat append) only
+      * count this item if the price.dat WRITE/REWRITE above actually
+      * succeeded, so a real write failure (e.g. a full disk) makes
+      * AUDIT-PRICE-WRITE-COUNT fall short of AUDIT-EXPECTED-WRITE-
+      * COUNT and PRICE-RECON's mismatch check can catch it, instead
+      * of the count always matching the loop's iteration count
+      * regardless of whether anything was actually written.
+      ******************************************************************
+               IF WS-PRICE-STATUS NOT = "00"
+                   DISPLAY "WARNING: price.dat write failed for item "
+                       PRICE-ITEM-NUM " status " WS-PRICE-STATUS
+               ELSE
+                   MOVE PRICE-ITEM-NUM TO HIST-ITEM-NUM
+                   MOVE PRICE-ITEM-DESC TO HIST-ITEM-DESC
+                   MOVE PRICE-ITEM-COST TO HIST-ITEM-COST
+                   MOVE PRICE-CURRENT-DATE TO HIST-CURRENT-DATE
+                   WRITE HISTORY-FILE
+                   ADD 1 TO WS-RUN-WRITE-COUNT
+               END-IF
+               MOVE 'Y' TO CKPT-HAS-CHECKPOINT
+               MOVE WS-TBL-ITEM-NUM(WS-INV-IDX) TO CKPT-LAST-ITEM-NUM
+               PERFORM 0800-WRITE-CHECKPOINT
+           END-PERFORM.
+      ******************************************************************
+      * This section clears pricegen.ckpt now that every item in
+      * WS-INV-TABLE has been priced and written, so the next fresh
+      * run starts from the beginning again.
+      ******************************************************************
+           MOVE 'N' TO CKPT-HAS-CHECKPOINT
+           MOVE ZERO TO CKPT-LAST-ITEM-NUM
+           PERFORM 0800-WRITE-CHECKPOINT.
+      ******************************************************************
+      * This section closes the output file.
       ******************************************************************
-           CLOSE INV.
            CLOSE PRICE.
+           CLOSE HISTORY.
+      ******************************************************************
+      * This section appends one summary record to price-audit.dat so
+      * this run can be traced back to later if a price looks wrong.
+      ******************************************************************
+           OPEN EXTEND AUDIT-LOG
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-RUN-DATETIME
+           MOVE PRICE-CURRENT-DATE TO AUDIT-PRICE-DATE
+           MOVE WS-INV-READ-COUNT TO AUDIT-INV-READ-COUNT
+           MOVE WS-EXCEPT-COUNT TO AUDIT-EXCEPT-COUNT
+           MOVE WS-MARGIN-EXCEPT-COUNT TO AUDIT-MARGIN-EXCEPT-COUNT
+           MOVE WS-RUN-WRITE-COUNT TO AUDIT-PRICE-WRITE-COUNT
+           COMPUTE WS-EXPECTED-WRITE-COUNT =
+               WS-VALID-COUNT - WS-START-IDX + 1
+           MOVE WS-EXPECTED-WRITE-COUNT TO AUDIT-EXPECTED-WRITE-COUNT
+           IF WS-START-IDX > 1
+               MOVE 'Y' TO AUDIT-RESUMED-FLAG
+           ELSE
+               MOVE 'N' TO AUDIT-RESUMED-FLAG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG.
+      ******************************************************************
+      * This section announces the program's completion. In batch mode
+      * nothing is waiting at a keyboard to press enter, so the
+      * completion ACCEPT is skipped there the same way the date
+      * ACCEPT is skipped above.
+      ******************************************************************
+           DISPLAY "Prices updates!"
+           IF WS-BATCH-MODE NOT = 'Y'
+               DISPLAY "Press enter to exit program."
+               ACCEPT WS-EOF
+           END-IF.
+       STOP RUN.
+      ******************************************************************
+      * This section looks up the margin rate for the current item's
+      * category in WS-MARGIN-TABLE. If no entry matches, the shop-wide
+      * default WS-PROFIT-MARGIN is used instead.
+      ******************************************************************
+       0200-LOOKUP-MARGIN.
+           MOVE 'N' TO WS-LOOKUP-FOUND
+           MOVE WS-PROFIT-MARGIN TO WS-LOOKUP-MARGIN
+           PERFORM VARYING WS-MARGIN-IDX FROM 1 BY 1
+                   UNTIL WS-MARGIN-IDX > WS-MARGIN-COUNT
+                      OR WS-LOOKUP-FOUND = 'Y'
+               IF WS-INV-ITEM-CAT = WS-MARGIN-CAT(WS-MARGIN-IDX)
+                   MOVE WS-MARGIN-RATE(WS-MARGIN-IDX)
+                       TO WS-LOOKUP-MARGIN
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * This section validates one margin.dat record before it is
+      * added to WS-MARGIN-TABLE. A MARGIN-PCT of 100 or more would
+      * divide by zero (or go negative) in the pricing COMPUTE, and a
+      * 51st distinct category would run off the end of the table -
+      * either is rejected to except.rpt instead, and the category
+      * falls back to the shop-wide WS-PROFIT-MARGIN wherever it is
+      * looked up.
+      ******************************************************************
+       0210-VALIDATE-MARGIN-RECORD.
+           IF WS-MARGIN-COUNT >= 50
+               MOVE SPACES TO EXCEPT-LINE
+               STRING "MARGIN TABLE FULL - CAT " DELIMITED BY SIZE
+                      MARGIN-ITEM-CAT DELIMITED BY SIZE
+                      " SKIPPED, DEFAULT MARGIN USED" DELIMITED BY SIZE
+                   INTO EXCEPT-LINE
+               END-STRING
+               ADD 1 TO WS-MARGIN-EXCEPT-COUNT
+               WRITE EXCEPT-LINE
+           ELSE
+               IF MARGIN-PCT NOT NUMERIC OR MARGIN-PCT >= 100
+                   MOVE SPACES TO EXCEPT-LINE
+                   STRING "CAT " DELIMITED BY SIZE
+                          MARGIN-ITEM-CAT DELIMITED BY SIZE
+                          " MARGIN PCT INVALID, DEFAULT MARGIN USED"
+                              DELIMITED BY SIZE
+                       INTO EXCEPT-LINE
+                   END-STRING
+                   ADD 1 TO WS-MARGIN-EXCEPT-COUNT
+                   WRITE EXCEPT-LINE
+               ELSE
+                   ADD 1 TO WS-MARGIN-COUNT
+                   MOVE MARGIN-ITEM-CAT TO
+                       WS-MARGIN-CAT(WS-MARGIN-COUNT)
+                   MOVE MARGIN-PCT TO
+                       WS-MARGIN-RATE(WS-MARGIN-COUNT)
+               END-IF
+           END-IF.
+      ******************************************************************
+      * This section validates one inv.dat record (zero cost,
+      * non-numeric cost, duplicate item number). Valid records are
+      * appended to WS-INV-TABLE; anything flagged is written to
+      * except.rpt instead and left out of pricing.
+      ******************************************************************
+       0300-VALIDATE-INV-RECORD.
+           MOVE 'Y' TO WS-REC-VALID
+           IF WS-INV-ITEM-COST NOT NUMERIC
+               MOVE "NON-NUMERIC COST" TO WS-EXCEPT-REASON
+               PERFORM 0310-WRITE-EXCEPTION
+               MOVE 'N' TO WS-REC-VALID
+           ELSE
+               IF WS-INV-ITEM-COST = ZERO
+                   MOVE "ZERO COST" TO WS-EXCEPT-REASON
+                   PERFORM 0310-WRITE-EXCEPTION
+                   MOVE 'N' TO WS-REC-VALID
+               END-IF
+           END-IF
+           IF WS-REC-VALID = 'Y'
+               MOVE 'N' TO WS-DUP-FOUND
+               PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                       UNTIL WS-INV-IDX > WS-VALID-COUNT
+                          OR WS-DUP-FOUND = 'Y'
+                   IF WS-INV-ITEM-NUM = WS-TBL-ITEM-NUM(WS-INV-IDX)
+                       MOVE 'Y' TO WS-DUP-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-DUP-FOUND = 'Y'
+                   MOVE "DUPLICATE ITEM NUMBER" TO WS-EXCEPT-REASON
+                   PERFORM 0310-WRITE-EXCEPTION
+                   MOVE 'N' TO WS-REC-VALID
+               END-IF
+           END-IF
+           IF WS-REC-VALID = 'Y'
+               IF WS-VALID-COUNT >= 99
+                   MOVE "INV TABLE FULL - ITEM SKIPPED" TO
+                       WS-EXCEPT-REASON
+                   PERFORM 0310-WRITE-EXCEPTION
+               ELSE
+                   ADD 1 TO WS-VALID-COUNT
+                   MOVE WS-INV-ITEM-NUM TO
+                       WS-TBL-ITEM-NUM(WS-VALID-COUNT)
+                   MOVE WS-INV-ITEM-DESC TO
+                       WS-TBL-ITEM-DESC(WS-VALID-COUNT)
+                   MOVE WS-INV-ITEM-CAT TO
+                       WS-TBL-ITEM-CAT(WS-VALID-COUNT)
+                   MOVE WS-INV-ITEM-COST TO
+                       WS-TBL-ITEM-COST(WS-VALID-COUNT)
+               END-IF
+           END-IF.
+      ******************************************************************
+      * This section formats and writes one exception line. The reason
+      * text is passed in from 0300-VALIDATE-INV-RECORD.
+      ******************************************************************
+       0310-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE SPACES TO EXCEPT-LINE
+           STRING WS-INV-ITEM-NUM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-INV-ITEM-DESC DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-EXCEPT-REASON DELIMITED BY SIZE
+               INTO EXCEPT-LINE
+           END-STRING
+           WRITE EXCEPT-LINE.
       ******************************************************************
-      * This section announces the programs completion and waits for the
-      * user to terminate it.
+      * This section writes the item number already moved into
+      * CKPT-LAST-ITEM-NUM by the caller out to pricegen.ckpt. Called
+      * after every item during the pricing loop and, with
+      * CKPT-LAST-ITEM-NUM reset to zero, once the whole table has
+      * been priced so the next fresh run starts from the beginning.
       ******************************************************************
-           DISPLAY "Prices updates! Press enter to exit program."
-           ACCEPT WS-EOF.
-       STOP RUN.
\ No newline at end of file
+       0800-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT
+           WRITE CKPT-REC
+           CLOSE CKPT.
