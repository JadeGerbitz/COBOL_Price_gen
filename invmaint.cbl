@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INV-MAINT.
+       AUTHOR. CARSON GERBITZ.
+       DATE-WRITTEN. 8/8/2026.
+      ******************************************************************
+      * This program lets an operator add, change, or remove a single
+      * inv.dat record. Since inv.dat is a line sequential file with no
+      * direct access by item number, this program reads the whole
+      * file into a table, applies the one requested change, and
+      * rewrites the whole file back out - the same way PRICE-GEN
+      * builds its in-memory inventory table before it prices anything.
+      *
+      * Input/output file: inv.dat   Uses the same record layout
+      *                              PRICE-GEN reads (copybook INVREC).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INV ASSIGN TO 'inv.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INV.
+           COPY invrec.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                               PIC A(1) VALUE 'F'.
+       01 WS-ACTION                            PIC X(1).
+       01 WS-ITEM-NUM                          PIC 9(2).
+       01 WS-ITEM-DESC                         PIC X(20).
+       01 WS-ITEM-CAT                          PIC X(4).
+       01 WS-ITEM-COST                         PIC 9(4)V99.
+       01 WS-FOUND                             PIC A(1).
+      ******************************************************************
+      * WS-INV-TABLE holds the whole inv.dat file in memory while it is
+      * being maintained.
+      ******************************************************************
+       01 WS-REC-COUNT                         PIC 9(2) VALUE ZERO.
+       01 WS-INV-TABLE.
+           05 WS-INV-ENTRY OCCURS 99 TIMES
+                           INDEXED BY WS-INV-IDX.
+               10 WS-TBL-ITEM-NUM               PIC 9(2).
+               10 WS-TBL-ITEM-DESC               PIC X(20).
+               10 WS-TBL-ITEM-CAT                PIC X(4).
+               10 WS-TBL-ITEM-COST               PIC 9(4)V99.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * This section loads the current contents of inv.dat into
+      * WS-INV-TABLE so it can be searched and updated in memory.
+      ******************************************************************
+           PERFORM 0100-LOAD-INV-TABLE.
+      ******************************************************************
+      * This section asks the operator what they want to do and which
+      * item number it applies to.
+      ******************************************************************
+           DISPLAY "INV-MAINT - Inventory Maintenance"
+           DISPLAY "A)dd  C)hange  D)elete  Q)uit"
+           DISPLAY "Enter action: "
+           ACCEPT WS-ACTION
+           IF WS-ACTION NOT = 'Q' AND WS-ACTION NOT = 'q'
+               DISPLAY "Enter item number (2 digits): "
+               ACCEPT WS-ITEM-NUM
+               EVALUATE WS-ACTION
+                   WHEN 'A'
+                   WHEN 'a'
+                       PERFORM 0200-PROMPT-FOR-FIELDS
+                       PERFORM 0300-ADD-ITEM
+                   WHEN 'C'
+                   WHEN 'c'
+                       PERFORM 0200-PROMPT-FOR-FIELDS
+                       PERFORM 0400-CHANGE-ITEM
+                   WHEN 'D'
+                   WHEN 'd'
+                       PERFORM 0500-DELETE-ITEM
+                   WHEN OTHER
+                       DISPLAY "Unknown action - nothing done."
+               END-EVALUATE
+               PERFORM 0600-SAVE-INV-TABLE
+           END-IF.
+       STOP RUN.
+      ******************************************************************
+      * This section reads every record currently in inv.dat into
+      * WS-INV-TABLE.
+      ******************************************************************
+       0100-LOAD-INV-TABLE.
+           OPEN INPUT INV
+           PERFORM UNTIL WS-EOF = 'T'
+               READ INV
+                   AT END MOVE 'T' TO WS-EOF
+                   NOT AT END
+                       IF WS-REC-COUNT >= 99
+                           DISPLAY "WARNING: inv.dat has more than 99 "
+                               "items - extra items not loaded."
+                       ELSE
+                           ADD 1 TO WS-REC-COUNT
+                           MOVE INV-ITEM-NUM TO
+                               WS-TBL-ITEM-NUM(WS-REC-COUNT)
+                           MOVE INV-ITEM-DESC TO
+                               WS-TBL-ITEM-DESC(WS-REC-COUNT)
+                           MOVE INV-ITEM-CAT TO
+                               WS-TBL-ITEM-CAT(WS-REC-COUNT)
+                           MOVE INV-ITEM-COST TO
+                               WS-TBL-ITEM-COST(WS-REC-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INV.
+      ******************************************************************
+      * This section asks for the description, category, and cost used
+      * by the add and change actions.
+      ******************************************************************
+       0200-PROMPT-FOR-FIELDS.
+           DISPLAY "Enter item description (20 chars): "
+           ACCEPT WS-ITEM-DESC
+           DISPLAY "Enter item category (4 chars): "
+           ACCEPT WS-ITEM-CAT
+           DISPLAY "Enter item cost (9999V99): "
+           ACCEPT WS-ITEM-COST.
+      ******************************************************************
+      * This section adds a new item to the table, rejecting it if the
+      * item number is already in use.
+      ******************************************************************
+       0300-ADD-ITEM.
+           PERFORM 0700-FIND-ITEM
+           IF WS-FOUND = 'Y'
+               DISPLAY "Item already exists - use Change instead."
+           ELSE
+               IF WS-REC-COUNT >= 99
+                   DISPLAY "Inventory table is full (99 items) - "
+                       "item not added."
+               ELSE
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE WS-ITEM-NUM TO WS-TBL-ITEM-NUM(WS-REC-COUNT)
+                   MOVE WS-ITEM-DESC TO WS-TBL-ITEM-DESC(WS-REC-COUNT)
+                   MOVE WS-ITEM-CAT TO WS-TBL-ITEM-CAT(WS-REC-COUNT)
+                   MOVE WS-ITEM-COST TO WS-TBL-ITEM-COST(WS-REC-COUNT)
+                   DISPLAY "Item added."
+               END-IF
+           END-IF.
+      ******************************************************************
+      * This section updates an existing item's description, category,
+      * and cost.
+      ******************************************************************
+       0400-CHANGE-ITEM.
+           PERFORM 0700-FIND-ITEM
+           IF WS-FOUND = 'Y'
+               MOVE WS-ITEM-DESC TO WS-TBL-ITEM-DESC(WS-INV-IDX)
+               MOVE WS-ITEM-CAT TO WS-TBL-ITEM-CAT(WS-INV-IDX)
+               MOVE WS-ITEM-COST TO WS-TBL-ITEM-COST(WS-INV-IDX)
+               DISPLAY "Item changed."
+           ELSE
+               DISPLAY "Item number not found - nothing changed."
+           END-IF.
+      ******************************************************************
+      * This section removes an existing item, closing the gap left in
+      * the table by sliding the remaining entries down one slot.
+      ******************************************************************
+       0500-DELETE-ITEM.
+           PERFORM 0700-FIND-ITEM
+           IF WS-FOUND = 'Y'
+               PERFORM VARYING WS-INV-IDX FROM WS-INV-IDX BY 1
+                       UNTIL WS-INV-IDX >= WS-REC-COUNT
+                   MOVE WS-INV-ENTRY(WS-INV-IDX + 1)
+                       TO WS-INV-ENTRY(WS-INV-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-REC-COUNT
+               DISPLAY "Item deleted."
+           ELSE
+               DISPLAY "Item number not found - nothing deleted."
+           END-IF.
+      ******************************************************************
+      * This section rewrites inv.dat from WS-INV-TABLE.
+      ******************************************************************
+       0600-SAVE-INV-TABLE.
+           OPEN OUTPUT INV
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                   UNTIL WS-INV-IDX > WS-REC-COUNT
+               MOVE WS-TBL-ITEM-NUM(WS-INV-IDX) TO INV-ITEM-NUM
+               MOVE WS-TBL-ITEM-DESC(WS-INV-IDX) TO INV-ITEM-DESC
+               MOVE WS-TBL-ITEM-CAT(WS-INV-IDX) TO INV-ITEM-CAT
+               MOVE WS-TBL-ITEM-COST(WS-INV-IDX) TO INV-ITEM-COST
+               WRITE INV-FILE
+           END-PERFORM
+           CLOSE INV.
+      ******************************************************************
+      * This section searches WS-INV-TABLE for WS-ITEM-NUM. Sets
+      * WS-FOUND to 'Y' and WS-INV-IDX to the matching slot, or 'N' if
+      * there is no match.
+      ******************************************************************
+       0700-FIND-ITEM.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                   UNTIL WS-INV-IDX > WS-REC-COUNT
+                      OR WS-FOUND = 'Y'
+               IF WS-ITEM-NUM = WS-TBL-ITEM-NUM(WS-INV-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               MOVE ZERO TO WS-INV-IDX
+           END-IF.
