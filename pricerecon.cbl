@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-RECON.
+       AUTHOR. CARSON GERBITZ.
+       DATE-WRITTEN. 8/8/2026.
+      ******************************************************************
+      * This program reconciles inv.dat against price.dat. It totals
+      * the record count and INV-ITEM-COST across inv.dat, totals the
+      * record count and PRICE-ITEM-COST across price.dat, and prints
+      * both sets of control totals as a full-snapshot audit trail.
+      *
+      * Those two full-file totals are NOT used to flag a pass/fail
+      * mismatch: inv.dat's raw count includes records req 001
+      * validation can legitimately reject (zero cost, non-numeric
+      * cost, duplicates), and price.dat is a cumulative indexed
+      * snapshot of the latest price per item across every run to
+      * date, not just the most recent one - neither is comparable to
+      * a single run's output. The actual per-run check instead reads
+      * the most recent summary record price-audit.dat already has
+      * (req 005) and verifies AUDIT-PRICE-WRITE-COUNT equals
+      * AUDIT-EXPECTED-WRITE-COUNT for that run - the count PRICE-GEN
+      * itself intended to write, which req 009's checkpoint/restart
+      * support can make smaller than a full pass over inv.dat on a
+      * resumed run, so AUDIT-RESUMED-FLAG is printed alongside it for
+      * context rather than comparing against the whole file's count.
+      *
+      * Input files: inv.dat, price.dat, price-audit.dat
+      * Output: recon.rpt
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INV ASSIGN TO 'inv.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICE ASSIGN TO 'price.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PRICE-ITEM-NUM
+           FILE STATUS IS WS-PRICE-STATUS.
+      * OPTIONAL because PRICE-RECON can legitimately run before
+      * PRICE-GEN ever has (e.g. a fresh install) - without OPTIONAL,
+      * OPEN INPUT on a file that does not yet exist is a fatal
+      * runtime error, not a normal AT END on the first READ.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO 'price-audit.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-RPT ASSIGN TO 'recon.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INV.
+           COPY invrec.
+       FD PRICE.
+           COPY pricerec.
+       FD AUDIT-LOG.
+           COPY auditrec.
+       FD RECON-RPT.
+       01 RECON-LINE                           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-PRICE-STATUS                      PIC X(2).
+       01 WS-EOF                               PIC A(1) VALUE 'F'.
+       01 WS-INV-COUNT                         PIC 9(4) VALUE ZERO.
+       01 WS-INV-TOTAL-COST                    PIC 9(7)V99 VALUE ZERO.
+       01 WS-PRICE-COUNT                       PIC 9(4) VALUE ZERO.
+       01 WS-PRICE-TOTAL-COST                  PIC 9(7)V99 VALUE ZERO.
+       01 WS-DISPLAY-COUNT                     PIC ZZZ9.
+       01 WS-DISPLAY-TOTAL                     PIC ZZZZZZ9.99.
+      ******************************************************************
+      * Holds the last (most recent) price-audit.dat record read, so
+      * the per-run check below is against the latest PRICE-GEN run
+      * only, not every run ever logged.
+      ******************************************************************
+       01 WS-AUDIT-FOUND                       PIC A(1) VALUE 'N'.
+       01 WS-LAST-INV-READ-COUNT               PIC 9(4) VALUE ZERO.
+       01 WS-LAST-EXCEPT-COUNT                 PIC 9(4) VALUE ZERO.
+       01 WS-LAST-MARGIN-EXCEPT-COUNT          PIC 9(4) VALUE ZERO.
+       01 WS-LAST-PRICE-WRITE-COUNT            PIC 9(4) VALUE ZERO.
+       01 WS-LAST-EXPECTED-WRITE-COUNT         PIC 9(4) VALUE ZERO.
+       01 WS-LAST-RESUMED-FLAG                 PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * This section totals the record count and cost from inv.dat.
+      ******************************************************************
+           OPEN INPUT INV
+           PERFORM UNTIL WS-EOF = 'T'
+               READ INV
+                   AT END MOVE 'T' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-INV-COUNT
+                       ADD INV-ITEM-COST TO WS-INV-TOTAL-COST
+               END-READ
+           END-PERFORM
+           CLOSE INV.
+      ******************************************************************
+      * This section totals the record count and price from price.dat.
+      ******************************************************************
+           MOVE 'F' TO WS-EOF
+           OPEN INPUT PRICE
+           IF WS-PRICE-STATUS NOT = "00"
+               DISPLAY "ERROR: price.dat could not be opened (status "
+                   WS-PRICE-STATUS ")."
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 'T'
+               READ PRICE NEXT RECORD
+                   AT END MOVE 'T' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-PRICE-COUNT
+                       ADD PRICE-ITEM-COST TO WS-PRICE-TOTAL-COST
+               END-READ
+           END-PERFORM
+           CLOSE PRICE.
+      ******************************************************************
+      * This section reads price-audit.dat end to end, keeping only
+      * the last record read, so WS-LAST-* reflects just the most
+      * recent PRICE-GEN run instead of every run on file.
+      ******************************************************************
+           MOVE 'F' TO WS-EOF
+           OPEN INPUT AUDIT-LOG
+           PERFORM UNTIL WS-EOF = 'T'
+               READ AUDIT-LOG
+                   AT END MOVE 'T' TO WS-EOF
+                   NOT AT END MOVE 'Y' TO WS-AUDIT-FOUND
+                       MOVE AUDIT-INV-READ-COUNT
+                           TO WS-LAST-INV-READ-COUNT
+                       MOVE AUDIT-EXCEPT-COUNT
+                           TO WS-LAST-EXCEPT-COUNT
+                       MOVE AUDIT-MARGIN-EXCEPT-COUNT
+                           TO WS-LAST-MARGIN-EXCEPT-COUNT
+                       MOVE AUDIT-PRICE-WRITE-COUNT
+                           TO WS-LAST-PRICE-WRITE-COUNT
+                       MOVE AUDIT-EXPECTED-WRITE-COUNT
+                           TO WS-LAST-EXPECTED-WRITE-COUNT
+                       MOVE AUDIT-RESUMED-FLAG
+                           TO WS-LAST-RESUMED-FLAG
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG.
+      ******************************************************************
+      * This section prints the full-file control totals (an audit
+      * trail only - see note at the top of this program) and then
+      * flags a mismatch based on the latest run's own audit record.
+      ******************************************************************
+           OPEN OUTPUT RECON-RPT
+           MOVE "INV.DAT / PRICE.DAT CONTROL-TOTAL RECONCILIATION"
+               TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-INV-COUNT TO WS-DISPLAY-COUNT
+           MOVE SPACES TO RECON-LINE
+           STRING "INV.DAT   RECORD COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+           MOVE WS-INV-TOTAL-COST TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO RECON-LINE
+           STRING "INV.DAT   TOTAL COST:   " DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+           MOVE WS-PRICE-COUNT TO WS-DISPLAY-COUNT
+           MOVE SPACES TO RECON-LINE
+           STRING "PRICE.DAT RECORD COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+           MOVE WS-PRICE-TOTAL-COST TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO RECON-LINE
+           STRING "PRICE.DAT TOTAL PRICE:  " DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL DELIMITED BY SIZE
+               INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+           IF WS-AUDIT-FOUND NOT = 'Y'
+               MOVE "NO PRICE-AUDIT.DAT RECORDS FOUND - CANNOT VERIFY"
+                   TO RECON-LINE
+               WRITE RECON-LINE
+               MOVE "THE LAST RUN." TO RECON-LINE
+               WRITE RECON-LINE
+           ELSE
+               MOVE "LAST RUN (FROM PRICE-AUDIT.DAT):" TO RECON-LINE
+               WRITE RECON-LINE
+               MOVE WS-LAST-INV-READ-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "  INV RECORDS READ:     " DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+               MOVE WS-LAST-EXCEPT-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "  INV VALIDATION EXCEPTIONS: " DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+               MOVE WS-LAST-MARGIN-EXCEPT-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "  MARGIN VALIDATION EXCEPTIONS: " DELIMITED
+                      BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+               MOVE SPACES TO RECON-LINE
+               IF WS-LAST-RESUMED-FLAG = 'Y'
+                   STRING "  RESUMED FROM CHECKPOINT: YES" DELIMITED
+                          BY SIZE
+                       INTO RECON-LINE
+                   END-STRING
+               ELSE
+                   STRING "  RESUMED FROM CHECKPOINT: NO" DELIMITED
+                          BY SIZE
+                       INTO RECON-LINE
+                   END-STRING
+               END-IF
+               WRITE RECON-LINE
+               MOVE WS-LAST-PRICE-WRITE-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "  PRICE RECORDS WRITTEN: " DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+               MOVE WS-LAST-EXPECTED-WRITE-COUNT TO WS-DISPLAY-COUNT
+               MOVE SPACES TO RECON-LINE
+               STRING "  PRICE RECORDS EXPECTED:" DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+               MOVE SPACES TO RECON-LINE
+               IF WS-LAST-EXPECTED-WRITE-COUNT
+                       = WS-LAST-PRICE-WRITE-COUNT
+                   MOVE "LAST RUN RECORD COUNTS MATCH." TO RECON-LINE
+               ELSE
+                   MOVE "*** MISMATCH - LAST RUN OUT OF STEP ***"
+                       TO RECON-LINE
+               END-IF
+               WRITE RECON-LINE
+           END-IF
+           CLOSE RECON-RPT.
+       STOP RUN.
