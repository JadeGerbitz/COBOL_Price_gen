@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PRICEREC - shared price.dat record layout, used by PRICE-GEN
+      * and any program that reads price.dat (PRICE-RECON, PRICE-TREND)
+      * so they all agree on the same fields.
+      ******************************************************************
+       01 PRICE-FILE.
+           05 PRICE-ITEM-NUM                   PIC 9(2).
+           05 PRICE-ITEM-DESC                  PIC X(20).
+           05 UNUSED                           PIC X(3).
+           05 PRICE-ITEM-COST                  PIC 9(5)V99.
+           05 UNUSED                           PIC X(5).
+           05 PRICE-CURRENT-DATE               PIC 9(8).
