@@ -0,0 +1,9 @@
+      ******************************************************************
+      * INVREC - shared inv.dat record layout, used by PRICE-GEN and
+      * INV-MAINT so both programs agree on the same fields.
+      ******************************************************************
+       01 INV-FILE.
+           05 INV-ITEM-NUM                     PIC 9(2).
+           05 INV-ITEM-DESC                    PIC X(20).
+           05 INV-ITEM-CAT                     PIC X(4).
+           05 INV-ITEM-COST                    PIC 9(4)V99.
