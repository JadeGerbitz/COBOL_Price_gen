@@ -0,0 +1,30 @@
+      ******************************************************************
+      * AUDITREC - shared price-audit.dat record layout, used by
+      * PRICE-GEN (writer) and PRICE-RECON (reader) so both agree on
+      * the same per-run fields.
+      ******************************************************************
+       01 AUDIT-REC.
+           05 AUDIT-RUN-DATETIME               PIC X(21).
+           05 AUDIT-PRICE-DATE                 PIC 9(8).
+           05 AUDIT-INV-READ-COUNT             PIC 9(4).
+           05 AUDIT-EXCEPT-COUNT               PIC 9(4).
+           05 AUDIT-PRICE-WRITE-COUNT          PIC 9(4).
+      ******************************************************************
+      * AUDIT-RESUMED-FLAG and AUDIT-EXPECTED-WRITE-COUNT let a reader
+      * (PRICE-RECON) tell a checkpoint-resumed run from a full pass.
+      * On a resumed run AUDIT-PRICE-WRITE-COUNT only covers the items
+      * priced in that invocation, not the whole inv.dat, so it can be
+      * far smaller than AUDIT-INV-READ-COUNT minus AUDIT-EXCEPT-COUNT
+      * without anything being wrong. AUDIT-EXPECTED-WRITE-COUNT is the
+      * count PRICE-GEN itself intended to write this run (the table
+      * entries from its actual start position through the end), so a
+      * reader can compare against the right number either way.
+      ******************************************************************
+           05 AUDIT-RESUMED-FLAG               PIC X(1).
+           05 AUDIT-EXPECTED-WRITE-COUNT        PIC 9(4).
+      ******************************************************************
+      * AUDIT-MARGIN-EXCEPT-COUNT is a margin.dat category rejection
+      * count, kept separate from AUDIT-EXCEPT-COUNT (inv.dat record
+      * rejections) so a reader does not mistake one for the other.
+      ******************************************************************
+           05 AUDIT-MARGIN-EXCEPT-COUNT         PIC 9(4).
