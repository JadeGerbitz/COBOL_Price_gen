@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-TREND.
+       AUTHOR. CARSON GERBITZ.
+       DATE-WRITTEN. 8/8/2026.
+      ******************************************************************
+      * This program reads the accumulated run-by-run price records in
+      * price-history.dat, groups them by item number, and prints each
+      * item's price-over-time trend with a previous-vs-current delta
+      * for every run after the first.
+      *
+      * Input file: price-history.dat
+      * Output: trend.rpt
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY ASSIGN TO 'price-history.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TREND-RPT ASSIGN TO 'trend.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY.
+           COPY pricerec
+               REPLACING PRICE-FILE         BY HISTORY-FILE
+                         PRICE-ITEM-NUM     BY HIST-ITEM-NUM
+                         PRICE-ITEM-DESC    BY HIST-ITEM-DESC
+                         PRICE-ITEM-COST    BY HIST-ITEM-COST
+                         PRICE-CURRENT-DATE BY HIST-CURRENT-DATE.
+       FD TREND-RPT.
+       01 TREND-LINE                           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                               PIC A(1) VALUE 'F'.
+       01 WS-HIST-TABLE-FULL-WARNED            PIC A(1) VALUE 'N'.
+      ******************************************************************
+      * The whole history file is loaded here first so each item's
+      * runs can be walked in the chronological order they were
+      * appended in, without re-reading price-history.dat once per
+      * item.
+      ******************************************************************
+       01 WS-HIST-COUNT                        PIC 9(4) VALUE ZERO.
+       01 WS-HIST-TABLE.
+           05 WS-HIST-ENTRY OCCURS 999 TIMES
+                            INDEXED BY WS-HIST-IDX WS-SCAN-IDX.
+               10 WS-H-ITEM-NUM                 PIC 9(2).
+               10 WS-H-ITEM-DESC                 PIC X(20).
+               10 WS-H-ITEM-COST                 PIC 9(5)V99.
+               10 WS-H-DATE                       PIC 9(8).
+       01 WS-SEEN-COUNT                        PIC 9(2) VALUE ZERO.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ITEM-NUM OCCURS 99 TIMES
+                                INDEXED BY WS-SEEN-IDX
+                                PIC 9(2).
+       01 WS-SEEN-TABLE-FULL-WARNED            PIC A(1) VALUE 'N'.
+       01 WS-ALREADY-SEEN                      PIC A(1).
+       01 WS-FIRST-RUN                         PIC A(1).
+       01 WS-LAST-COST                         PIC 9(5)V99.
+       01 WS-DELTA                             PIC S9(5)V99.
+       01 WS-DISP-ITEM                         PIC Z9.
+       01 WS-DISP-COST                         PIC ZZZZ9.99.
+       01 WS-DISP-DELTA                        PIC -ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * This section loads every price-history.dat record into
+      * WS-HIST-TABLE.
+      ******************************************************************
+           OPEN INPUT HISTORY
+           PERFORM UNTIL WS-EOF = 'T'
+               READ HISTORY
+                   AT END MOVE 'T' TO WS-EOF
+                   NOT AT END
+                       IF WS-HIST-COUNT >= 999
+                           IF WS-HIST-TABLE-FULL-WARNED NOT = 'Y'
+                               DISPLAY "WARNING: more than 999 "
+                                   "records in price-history.dat - "
+                                   "some runs will not appear in "
+                                   "trend.rpt"
+                               MOVE 'Y' TO WS-HIST-TABLE-FULL-WARNED
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-HIST-COUNT
+                           MOVE HIST-ITEM-NUM TO
+                               WS-H-ITEM-NUM(WS-HIST-COUNT)
+                           MOVE HIST-ITEM-DESC TO
+                               WS-H-ITEM-DESC(WS-HIST-COUNT)
+                           MOVE HIST-ITEM-COST TO
+                               WS-H-ITEM-COST(WS-HIST-COUNT)
+                           MOVE HIST-CURRENT-DATE TO
+                               WS-H-DATE(WS-HIST-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY.
+      ******************************************************************
+      * This section walks the table once per distinct item number and
+      * prints that item's trend.
+      ******************************************************************
+           OPEN OUTPUT TREND-RPT
+           MOVE "PRICE HISTORY / TREND REPORT" TO TREND-LINE
+           WRITE TREND-LINE
+           MOVE SPACES TO TREND-LINE
+           WRITE TREND-LINE
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > WS-HIST-COUNT
+               PERFORM 0200-CHECK-ALREADY-SEEN
+               IF WS-ALREADY-SEEN = 'N'
+                   IF WS-SEEN-COUNT < 99
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE WS-H-ITEM-NUM(WS-HIST-IDX)
+                           TO WS-SEEN-ITEM-NUM(WS-SEEN-COUNT)
+                       PERFORM 0300-PRINT-ITEM-TREND
+                   ELSE
+                       IF WS-SEEN-TABLE-FULL-WARNED NOT = 'Y'
+                           DISPLAY "WARNING: more than 99 distinct "
+                               "items in price-history.dat - some "
+                               "items will not appear in trend.rpt"
+                           MOVE 'Y' TO WS-SEEN-TABLE-FULL-WARNED
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TREND-RPT.
+       STOP RUN.
+      ******************************************************************
+      * This section sets WS-ALREADY-SEEN to 'Y' if the item number at
+      * WS-HIST-IDX has already had its trend printed.
+      ******************************************************************
+       0200-CHECK-ALREADY-SEEN.
+           MOVE 'N' TO WS-ALREADY-SEEN
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                      OR WS-ALREADY-SEEN = 'Y'
+               IF WS-H-ITEM-NUM(WS-HIST-IDX) =
+                       WS-SEEN-ITEM-NUM(WS-SEEN-IDX)
+                   MOVE 'Y' TO WS-ALREADY-SEEN
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * This section prints every run's price for the item number at
+      * WS-HIST-IDX, along with the delta from the previous run.
+      ******************************************************************
+       0300-PRINT-ITEM-TREND.
+           MOVE WS-H-ITEM-NUM(WS-HIST-IDX) TO WS-DISP-ITEM
+           MOVE SPACES TO TREND-LINE
+           STRING "ITEM " DELIMITED BY SIZE
+                  WS-DISP-ITEM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-H-ITEM-DESC(WS-HIST-IDX) DELIMITED BY SIZE
+               INTO TREND-LINE
+           END-STRING
+           WRITE TREND-LINE
+           MOVE 'N' TO WS-FIRST-RUN
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-HIST-COUNT
+               IF WS-H-ITEM-NUM(WS-SCAN-IDX) =
+                       WS-H-ITEM-NUM(WS-HIST-IDX)
+                   MOVE WS-H-ITEM-COST(WS-SCAN-IDX) TO WS-DISP-COST
+                   MOVE SPACES TO TREND-LINE
+                   STRING "  " DELIMITED BY SIZE
+                          WS-H-DATE(WS-SCAN-IDX) DELIMITED BY SIZE
+                          "  PRICE " DELIMITED BY SIZE
+                          WS-DISP-COST DELIMITED BY SIZE
+                       INTO TREND-LINE
+                   END-STRING
+                   IF WS-FIRST-RUN = 'Y'
+                       COMPUTE WS-DELTA =
+                           WS-H-ITEM-COST(WS-SCAN-IDX) - WS-LAST-COST
+                       MOVE WS-DELTA TO WS-DISP-DELTA
+                       MOVE SPACES TO TREND-LINE
+                       STRING "  " DELIMITED BY SIZE
+                              WS-H-DATE(WS-SCAN-IDX) DELIMITED BY SIZE
+                              "  PRICE " DELIMITED BY SIZE
+                              WS-DISP-COST DELIMITED BY SIZE
+                              "  DELTA " DELIMITED BY SIZE
+                              WS-DISP-DELTA DELIMITED BY SIZE
+                           INTO TREND-LINE
+                       END-STRING
+                   END-IF
+                   WRITE TREND-LINE
+                   MOVE WS-H-ITEM-COST(WS-SCAN-IDX) TO WS-LAST-COST
+                   MOVE 'Y' TO WS-FIRST-RUN
+               END-IF
+           END-PERFORM.
